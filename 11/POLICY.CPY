@@ -0,0 +1,11 @@
+000001*  Parameter record for password-rotation policy rules.
+000002*  Read once at startup by ADVENT-OF-CODE-11 so ops can change
+000003*  the banned-letter list or rule thresholds without a recompile.
+000004 01  PolicyParameterRecord.
+000005     05  PolicyPasswordLength      PIC 99.
+000006     05  PolicyStraightWindow      PIC 9.
+000007     05  PolicyMinPairs            PIC 9.
+000008     05  PolicyTraceMode           PIC X(01).
+000009     05  PolicyBannedCount         PIC 99.
+000010     05  PolicyBannedLetters.
+000011         10  PolicyBannedLetter    PIC X(01) OCCURS 10 TIMES.
