@@ -2,80 +2,552 @@
 000002 PROGRAM-ID. ADVENT-OF-CODE-11.
 000003 AUTHOR. DFYZ.
 000004
-000005 DATA DIVISION.
-000006 WORKING-STORAGE SECTION.
-000007 01 Password               PIC A(8).
-000008 01 PasswordValidity       PIC 999 VALUE ZERO.
-000009     88 PasswordIsValid            VALUE 1.
-000010     88 PasswordIsInvalid          VALUE 0.
-000011
-000012 01 StraightCount          PIC 999 VALUE ZERO.
-000013 01 ForbiddenLetterCount   PIC 999 VALUE ZERO.
-000014 01 PairCount              PIC 999 VALUE ZERO.
-000015 01 DistinctPairCount      PIC 999 VALUE ZERO.
-000016
-000017 01 ZCount                 PIC 999 VALUE ZERO.
-000018 01 IncPos                 PIC 999 VALUE ZERO.
-000019 01 NextCharCode           PIC 999 VALUE ZERO.
-000020
-000021 01 Letters                PIC X(26) VALUE
-000022                           "abcdefghijklmnopqrstuvwxyz".
-000023 01 LetterPair             PIC X(2).
-000024 01 Idx                    PIC 999 VALUE ZERO.
-000025
-000026 PROCEDURE DIVISION.
-000027 SolveTheProblem.
-000028     ACCEPT Password
-000029     PERFORM IncrementThePassword UNTIL PasswordIsValid
-000030     DISPLAY Password
-000031     STOP RUN.
-000032
-000033 IncrementThePassword.
-000034     MOVE ZERO TO ZCount
-000035     INSPECT FUNCTION REVERSE(Password) TALLYING
-000036             ZCount FOR LEADING "z"
+000005 ENVIRONMENT DIVISION.
+000006 INPUT-OUTPUT SECTION.
+000007 FILE-CONTROL.
+000008     SELECT InputPasswordFile ASSIGN TO "PWDIN"
+000009         ORGANIZATION LINE SEQUENTIAL.
+000010     SELECT ResultFile ASSIGN TO "PWDOUT"
+000011         ORGANIZATION LINE SEQUENTIAL.
+000012     SELECT AuditTrailFile ASSIGN TO "AUDITOUT"
+000013         ORGANIZATION LINE SEQUENTIAL.
+000014     SELECT PolicyParmFile ASSIGN TO "POLICYIN"
+000015         ORGANIZATION LINE SEQUENTIAL.
+000016     SELECT DiagnosticTraceFile ASSIGN TO "TRACEOUT"
+000017         ORGANIZATION LINE SEQUENTIAL.
+000018     SELECT RestartCheckpointFile ASSIGN TO "CKPTFILE"
+000019         ORGANIZATION INDEXED
+000020         ACCESS MODE DYNAMIC
+000021         RECORD KEY RC-ACCOUNT-ID
+000022         FILE STATUS RestartCheckpointFileStatus.
+000023     SELECT RejectedRecordFile ASSIGN TO "REJECTOUT"
+000024         ORGANIZATION LINE SEQUENTIAL.
+000025     SELECT StatisticsReportFile ASSIGN TO "STATSOUT"
+000026         ORGANIZATION LINE SEQUENTIAL.
+000027     SELECT DirectorySyncFile ASSIGN TO "DSYNCOUT"
+000028         ORGANIZATION LINE SEQUENTIAL.
+000029
+000030 DATA DIVISION.
+000031 FILE SECTION.
+000032 FD  InputPasswordFile.
+000033 01  PasswordRequestRecord.
+000034     05  PR-ACCOUNT-ID             PIC X(8).
+000035     05  PR-CURRENT-PASSWORD       PIC A(20).
+000036     05  PR-ROTATION-COUNT         PIC 99.
 000037
-000038     COMPUTE IncPos = FUNCTION LENGTH(Password) - ZCount
-000039     MOVE ALL "a" TO Password(IncPos + 1:)
-000040     COMPUTE NextCharCode = FUNCTION ORD(Password(IncPos:1)) + 1
-000041     MOVE FUNCTION CHAR(NextCharCode) TO Password(IncPos:1)
-000042
-000043     PERFORM CheckPasswordValidity.
-000044
-000045 CheckPasswordValidity.
-000046     SET PasswordIsValid TO TRUE
-000047     PERFORM CheckStraight
-000048     PERFORM CheckForbiddenCharacters.
-000049     PERFORM CheckPairs.
-000050
-000051 CheckStraight.
-000052     MOVE ZERO TO StraightCount
-000053     PERFORM VARYING Idx FROM 2 BY 1 UNTIL Idx EQUALS 26
-000054         INSPECT Password TALLYING StraightCount
-000055         FOR ALL Letters(Idx - 1:3)
-000056     END-PERFORM
-000057     IF StraightCount EQUALS ZERO
-000058         SET PasswordIsInvalid TO TRUE
-000059     END-IF.
-000060
-000061 CheckPairs.
-000062     MOVE ZERO TO DistinctPairCount
-000063     PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx GREATER THAN 26
-000064         MOVE ZERO TO PairCount
-000065         STRING Letters(Idx:1), Letters(Idx:1) INTO LetterPair
-000066         INSPECT Password TALLYING PairCount FOR ALL LetterPair
-000067         IF PairCount GREATER THAN ZERO
-000068             ADD 1 TO DistinctPairCount
-000069         END-IF
-000070     END-PERFORM
-000071     IF DistinctPairCount LESS THAN 2
-000072         SET PasswordIsInvalid TO TRUE
-000073     END-IF.
+000038 FD  PolicyParmFile.
+000039     COPY POLICY.
+000040
+000041 FD  DiagnosticTraceFile.
+000042 01  DiagnosticTraceRecord.
+000043     05  DT-CANDIDATE              PIC A(20).
+000044     05  DT-REJECT-REASON          PIC X(26).
+000045
+000046 FD  RestartCheckpointFile.
+000047 01  RestartCheckpointRecord.
+000048     05  RC-ACCOUNT-ID             PIC X(8).
+000049     05  RC-ROTATION-SEQ           PIC 99.
+000050     05  RC-LAST-COMPLETED-SEQ     PIC 99.
+000051     05  RC-OLD-PASSWORD           PIC A(20).
+000052     05  RC-CANDIDATE              PIC A(20).
+000053     05  RC-ATTEMPT-COUNT          PIC 9(9).
+000054     05  RC-STRAIGHT-FAILURES      PIC 9(9).
+000055     05  RC-FORBIDDEN-FAILURES     PIC 9(9).
+000056     05  RC-PAIRS-FAILURES         PIC 9(9).
+000057
+000058 FD  RejectedRecordFile.
+000059 01  RejectedRecord.
+000060     05  RJ-ACCOUNT-ID             PIC X(8).
+000061     05  RJ-INPUT-PASSWORD         PIC X(20).
+000062     05  RJ-REASON                 PIC X(40).
+000063
+000064 FD  StatisticsReportFile.
+000065 01  StatisticsReportRecord.
+000066     05  SR-LABEL                  PIC X(40).
+000067     05  SR-VALUE                  PIC ZZZ,ZZZ,ZZ9.
+000068
+000069 FD  DirectorySyncFile.
+000070 01  DirectorySyncRecord.
+000071     05  DS-ACCOUNT-ID             PIC X(8).
+000072     05  DS-NEW-PASSWORD           PIC A(20).
+000073     05  DS-EFFECTIVE-DATE         PIC 9(8).
 000074
-000075 CheckForbiddenCharacters.
-000076     MOVE ZERO TO ForbiddenLetterCount
-000077     INSPECT Password TALLYING
-000078             ForbiddenLetterCount FOR ALL "i" "o" "l"
-000079     IF ForbiddenLetterCount GREATER THAN ZERO
-000080         SET PasswordIsInvalid TO TRUE
-000081     END-IF.
+000075 FD  ResultFile.
+000076 01  PasswordResultRecord.
+000077     05  RR-ACCOUNT-ID            PIC X(8).
+000078     05  RR-SEQUENCE-NO           PIC 99.
+000079     05  RR-OLD-PASSWORD          PIC A(20).
+000080     05  RR-NEW-PASSWORD          PIC A(20).
+000081
+000082 FD  AuditTrailFile.
+000083 01  AuditTrailRecord.
+000084     05  AT-ACCOUNT-ID            PIC X(8).
+000085     05  AT-OLD-PASSWORD          PIC A(20).
+000086     05  AT-NEW-PASSWORD          PIC A(20).
+000087     05  AT-RUN-DATE              PIC 9(8).
+000088     05  AT-RUN-TIME              PIC 9(8).
+000089
+000090 WORKING-STORAGE SECTION.
+000091 01 Password               PIC A(20).
+000092 01 PasswordLength         PIC 99 VALUE ZERO.
+000093 01 FillLength             PIC 99 VALUE ZERO.
+000094 01 PasswordValidity       PIC 999 VALUE ZERO.
+000095     88 PasswordIsValid            VALUE 1.
+000096     88 PasswordIsInvalid          VALUE 0.
+000097
+000098 01 StraightCount          PIC 999 VALUE ZERO.
+000099 01 ForbiddenLetterCount   PIC 999 VALUE ZERO.
+000100 01 PairCount              PIC 999 VALUE ZERO.
+000101 01 DistinctPairCount      PIC 999 VALUE ZERO.
+000102
+000103 01 ZCount                 PIC 999 VALUE ZERO.
+000104 01 IncPos                 PIC 999 VALUE ZERO.
+000105 01 NextCharCode           PIC 999 VALUE ZERO.
+000106
+000107 01 Letters                PIC X(26) VALUE
+000108                           "abcdefghijklmnopqrstuvwxyz".
+000109 01 LetterPair             PIC X(2).
+000110 01 Idx                    PIC 999 VALUE ZERO.
+000111 01 StraightWindowLimit    PIC 99 VALUE ZERO.
+000112
+000113 01 StraightRuleFailed     PIC X(01) VALUE "N".
+000114     88 StraightRuleDidFail      VALUE "Y".
+000115 01 ForbiddenRuleFailed    PIC X(01) VALUE "N".
+000116     88 ForbiddenRuleDidFail     VALUE "Y".
+000117 01 PairsRuleFailed        PIC X(01) VALUE "N".
+000118     88 PairsRuleDidFail         VALUE "Y".
+000119 01 RejectReason           PIC X(26) VALUE SPACES.
+000120
+000121 01 OldPassword            PIC A(20).
+000122 01 NewPassword            PIC A(20).
+000123 01 AccountId              PIC X(8).
+000124 01 RotationsNeeded        PIC 99 VALUE 1.
+000125 01 RotationSeq            PIC 99 VALUE ZERO.
+000126 01 StartingRotationSeq    PIC 99 VALUE 1.
+000127 01 LastCompletedRotationSeq PIC 99 VALUE ZERO.
+000128
+000129 01 RestartCheckpointFileStatus PIC XX VALUE SPACES.
+000130 01 CheckpointInterval     PIC 9(6) VALUE 1000.
+000131 01 CheckpointRecordExists PIC X(01) VALUE "N".
+000132     88 CheckpointAlreadyWritten    VALUE "Y".
+000133 01 AttemptCount           PIC 9(9) VALUE ZERO.
+000134 01 RotationStraightFailures  PIC 9(9) VALUE ZERO.
+000135 01 RotationForbiddenFailures PIC 9(9) VALUE ZERO.
+000136 01 RotationPairsFailures     PIC 9(9) VALUE ZERO.
+000137
+000138 01 TotalPasswordsProcessed PIC 9(9) VALUE ZERO.
+000139 01 TotalAttemptsThisRun    PIC 9(9) VALUE ZERO.
+000140 01 TotalRejectedRecords    PIC 9(9) VALUE ZERO.
+000141 01 TotalStraightFailures   PIC 9(9) VALUE ZERO.
+000142 01 TotalForbiddenFailures  PIC 9(9) VALUE ZERO.
+000143 01 TotalPairsFailures      PIC 9(9) VALUE ZERO.
+000144 01 AverageAttempts         PIC 9(9) VALUE ZERO.
+000145
+000146 01 EndOfRequests          PIC X(01) VALUE "N".
+000147     88 NoMoreRequests            VALUE "Y".
+000148
+000149 01 CurrentDateTimeField   PIC X(21).
+000150 01 RunDateTime.
+000151     05 RunDate                PIC 9(8).
+000152     05 RunTime                PIC 9(8).
+000153
+000154 PROCEDURE DIVISION.
+000155 SolveTheProblem.
+000156     MOVE FUNCTION CURRENT-DATE TO CurrentDateTimeField
+000157     MOVE CurrentDateTimeField(1:8) TO RunDate
+000158     MOVE CurrentDateTimeField(9:8) TO RunTime
+000159     PERFORM LoadPolicyParameters
+000160     OPEN INPUT InputPasswordFile
+000161     OPEN OUTPUT ResultFile
+000162     OPEN OUTPUT AuditTrailFile
+000163     IF PolicyTraceMode EQUALS "Y"
+000164         OPEN OUTPUT DiagnosticTraceFile
+000165     END-IF
+000166     OPEN OUTPUT RejectedRecordFile
+000167     OPEN OUTPUT DirectorySyncFile
+000168     PERFORM OpenCheckpointFile
+000169     PERFORM ReadNextRequest
+000170     PERFORM ProcessOneRequest UNTIL NoMoreRequests
+000171     CLOSE InputPasswordFile
+000172     CLOSE ResultFile
+000173     CLOSE AuditTrailFile
+000174     CLOSE RejectedRecordFile
+000175     CLOSE DirectorySyncFile
+000176     CLOSE RestartCheckpointFile
+000177     IF PolicyTraceMode EQUALS "Y"
+000178         CLOSE DiagnosticTraceFile
+000179     END-IF
+000180     PERFORM WriteStatisticsReport
+000181     STOP RUN.
+000182
+000183 OpenCheckpointFile.
+000184     OPEN I-O RestartCheckpointFile
+000185     IF RestartCheckpointFileStatus NOT EQUAL "00"
+000186         OPEN OUTPUT RestartCheckpointFile
+000187         CLOSE RestartCheckpointFile
+000188         OPEN I-O RestartCheckpointFile
+000189     END-IF.
+000190
+000191 LoadPolicyParameters.
+000192     OPEN INPUT PolicyParmFile
+000193     READ PolicyParmFile
+000194         AT END
+000195             PERFORM SetDefaultPolicyParameters
+000196     END-READ
+000197     CLOSE PolicyParmFile
+000198     IF PolicyPasswordLength EQUALS ZERO OR
+000199             PolicyPasswordLength GREATER THAN 20
+000200         DISPLAY "INVALID POLICY PASSWORD LENGTH - USING DEFAULT"
+000201         MOVE 08 TO PolicyPasswordLength
+000202     END-IF
+000203     IF PolicyStraightWindow EQUALS ZERO OR
+000204             PolicyStraightWindow GREATER THAN 9
+000205         DISPLAY "INVALID POLICY STRAIGHT WINDOW - USING DEFAULT"
+000206         MOVE 3 TO PolicyStraightWindow
+000207     END-IF
+000208     IF PolicyBannedCount EQUALS ZERO OR
+000209             PolicyBannedCount GREATER THAN 10
+000210         DISPLAY "INVALID POLICY BANNED COUNT - USING DEFAULT"
+000211         MOVE 3 TO PolicyBannedCount
+000212     END-IF
+000213     MOVE PolicyPasswordLength TO PasswordLength
+000214     COMPUTE StraightWindowLimit = 29 - PolicyStraightWindow.
+000215
+000216 SetDefaultPolicyParameters.
+000217     MOVE 08 TO PolicyPasswordLength
+000218     MOVE 3 TO PolicyStraightWindow
+000219     MOVE 2 TO PolicyMinPairs
+000220     MOVE "N" TO PolicyTraceMode
+000221     MOVE 3 TO PolicyBannedCount
+000222     MOVE "i" TO PolicyBannedLetter(1)
+000223     MOVE "o" TO PolicyBannedLetter(2)
+000224     MOVE "l" TO PolicyBannedLetter(3).
+000225
+000226 ReadNextRequest.
+000227     READ InputPasswordFile
+000228         AT END
+000229             SET NoMoreRequests TO TRUE
+000230         NOT AT END
+000231             IF PR-ROTATION-COUNT EQUALS ZERO
+000232                 MOVE 1 TO PR-ROTATION-COUNT
+000233             END-IF
+000234     END-READ.
+000235
+000236 ProcessOneRequest.
+000237     MOVE PR-ACCOUNT-ID TO AccountId
+000238     MOVE SPACES TO Password
+000239     MOVE PR-CURRENT-PASSWORD(1:PasswordLength) TO
+000240             Password(1:PasswordLength)
+000241     PERFORM ValidateInputPassword
+000242     IF PasswordIsInvalid
+000243         PERFORM WriteRejectedRecord
+000244     ELSE
+000245         MOVE Password TO OldPassword
+000246         MOVE PR-ROTATION-COUNT TO RotationsNeeded
+000247         PERFORM DetermineStartingRotation
+000248         IF StartingRotationSeq GREATER THAN RotationsNeeded
+000249             PERFORM WriteStaleCheckpointRecord
+000250         ELSE
+000251             PERFORM VARYING RotationSeq
+000252                     FROM StartingRotationSeq BY 1 UNTIL
+000253                     RotationSeq GREATER THAN RotationsNeeded
+000254                 PERFORM GenerateOnePassword
+000255             END-PERFORM
+000256         END-IF
+000257     END-IF
+000258     PERFORM ReadNextRequest.
+000259
+000260 DetermineStartingRotation.
+000261     MOVE 1 TO StartingRotationSeq
+000262     MOVE ZERO TO LastCompletedRotationSeq
+000263     MOVE AccountId TO RC-ACCOUNT-ID
+000264     READ RestartCheckpointFile
+000265         INVALID KEY
+000266             CONTINUE
+000267         NOT INVALID KEY
+000268             MOVE RC-LAST-COMPLETED-SEQ TO
+000269                     LastCompletedRotationSeq
+000270             COMPUTE StartingRotationSeq =
+000271                     LastCompletedRotationSeq + 1
+000272             MOVE RC-OLD-PASSWORD(1:PasswordLength) TO
+000273                     Password(1:PasswordLength)
+000274             MOVE RC-OLD-PASSWORD TO OldPassword
+000275     END-READ.
+000276
+000277 ValidateInputPassword.
+000278     SET PasswordIsValid TO TRUE
+000279     IF PasswordLength EQUALS ZERO OR Password EQUALS SPACES
+000280         SET PasswordIsInvalid TO TRUE
+000281     ELSE
+000282         PERFORM VARYING Idx FROM 1 BY 1
+000283                 UNTIL Idx GREATER THAN PasswordLength
+000284             IF Password(Idx:1) LESS THAN "a" OR
+000285                     Password(Idx:1) GREATER THAN "z"
+000286                 SET PasswordIsInvalid TO TRUE
+000287             END-IF
+000288         END-PERFORM
+000289     END-IF.
+000290
+000291 WriteRejectedRecord.
+000292     MOVE AccountId TO RJ-ACCOUNT-ID
+000293     MOVE PR-CURRENT-PASSWORD TO RJ-INPUT-PASSWORD
+000294     MOVE "Input password failed format validation" TO RJ-REASON
+000295     WRITE RejectedRecord
+000296     ADD 1 TO TotalRejectedRecords
+000297     MOVE 4 TO RETURN-CODE.
+000298
+000299 WriteStaleCheckpointRecord.
+000300     MOVE AccountId TO RJ-ACCOUNT-ID
+000301     MOVE PR-CURRENT-PASSWORD TO RJ-INPUT-PASSWORD
+000302     MOVE "Stale checkpoint exceeds rotation count" TO RJ-REASON
+000303     WRITE RejectedRecord
+000304     ADD 1 TO TotalRejectedRecords
+000305     MOVE 4 TO RETURN-CODE.
+000306
+000307 GenerateOnePassword.
+000308     PERFORM ResumeFromCheckpoint
+000309     SET PasswordIsInvalid TO TRUE
+000310     PERFORM IncrementThePassword UNTIL PasswordIsValid
+000311     MOVE Password TO NewPassword
+000312     MOVE AccountId TO RR-ACCOUNT-ID
+000313     MOVE RotationSeq TO RR-SEQUENCE-NO
+000314     MOVE OldPassword TO RR-OLD-PASSWORD
+000315     MOVE NewPassword TO RR-NEW-PASSWORD
+000316     WRITE PasswordResultRecord
+000317     MOVE AccountId TO AT-ACCOUNT-ID
+000318     MOVE OldPassword TO AT-OLD-PASSWORD
+000319     MOVE NewPassword TO AT-NEW-PASSWORD
+000320     MOVE RunDate TO AT-RUN-DATE
+000321     MOVE RunTime TO AT-RUN-TIME
+000322     WRITE AuditTrailRecord
+000323     PERFORM WriteDirectorySyncRecord
+000324     DISPLAY Password(1:PasswordLength)
+000325     DISPLAY "ATTEMPTS: " AttemptCount
+000326     PERFORM DeleteCheckpoint
+000327     ADD 1 TO TotalPasswordsProcessed
+000328     MOVE NewPassword TO OldPassword.
+000329
+000330 WriteDirectorySyncRecord.
+000331     MOVE AccountId TO DS-ACCOUNT-ID
+000332     MOVE NewPassword TO DS-NEW-PASSWORD
+000333     MOVE RunDate TO DS-EFFECTIVE-DATE
+000334     WRITE DirectorySyncRecord.
+000335
+000336 ResumeFromCheckpoint.
+000337     MOVE AccountId TO RC-ACCOUNT-ID
+000338     MOVE ZERO TO AttemptCount
+000339     MOVE ZERO TO RotationStraightFailures
+000340     MOVE ZERO TO RotationForbiddenFailures
+000341     MOVE ZERO TO RotationPairsFailures
+000342     MOVE "N" TO CheckpointRecordExists
+000343     READ RestartCheckpointFile
+000344         INVALID KEY
+000345             CONTINUE
+000346         NOT INVALID KEY
+000347             SET CheckpointAlreadyWritten TO TRUE
+000348             IF RC-ROTATION-SEQ EQUALS RotationSeq
+000349                 MOVE RC-CANDIDATE(1:PasswordLength) TO
+000350                         Password(1:PasswordLength)
+000351                 MOVE RC-ATTEMPT-COUNT TO AttemptCount
+000352                 MOVE RC-STRAIGHT-FAILURES TO
+000353                         RotationStraightFailures
+000354                 MOVE RC-FORBIDDEN-FAILURES TO
+000355                         RotationForbiddenFailures
+000356                 MOVE RC-PAIRS-FAILURES TO
+000357                         RotationPairsFailures
+000358                 ADD RC-ATTEMPT-COUNT TO TotalAttemptsThisRun
+000359                 ADD RC-STRAIGHT-FAILURES TO
+000360                         TotalStraightFailures
+000361                 ADD RC-FORBIDDEN-FAILURES TO
+000362                         TotalForbiddenFailures
+000363                 ADD RC-PAIRS-FAILURES TO TotalPairsFailures
+000364             END-IF
+000365     END-READ.
+000366
+000367 WriteCheckpoint.
+000368     MOVE AccountId TO RC-ACCOUNT-ID
+000369     MOVE RotationSeq TO RC-ROTATION-SEQ
+000370     MOVE LastCompletedRotationSeq TO RC-LAST-COMPLETED-SEQ
+000371     MOVE OldPassword TO RC-OLD-PASSWORD
+000372     MOVE SPACES TO RC-CANDIDATE
+000373     MOVE Password(1:PasswordLength) TO
+000374             RC-CANDIDATE(1:PasswordLength)
+000375     MOVE AttemptCount TO RC-ATTEMPT-COUNT
+000376     MOVE RotationStraightFailures TO RC-STRAIGHT-FAILURES
+000377     MOVE RotationForbiddenFailures TO RC-FORBIDDEN-FAILURES
+000378     MOVE RotationPairsFailures TO RC-PAIRS-FAILURES
+000379     IF CheckpointAlreadyWritten
+000380         REWRITE RestartCheckpointRecord
+000381     ELSE
+000382         WRITE RestartCheckpointRecord
+000383         SET CheckpointAlreadyWritten TO TRUE
+000384     END-IF.
+000385
+000386 DeleteCheckpoint.
+000387     ADD 1 TO LastCompletedRotationSeq
+000388     IF LastCompletedRotationSeq GREATER THAN OR EQUAL
+000389             TO RotationsNeeded
+000390         IF CheckpointAlreadyWritten
+000391             MOVE AccountId TO RC-ACCOUNT-ID
+000392             DELETE RestartCheckpointFile
+000393             MOVE "N" TO CheckpointRecordExists
+000394         END-IF
+000395     ELSE
+000396         PERFORM PersistCompletedRotation
+000397     END-IF.
+000398
+000399 PersistCompletedRotation.
+000400     MOVE AccountId TO RC-ACCOUNT-ID
+000401     MOVE RotationSeq TO RC-ROTATION-SEQ
+000402     MOVE LastCompletedRotationSeq TO RC-LAST-COMPLETED-SEQ
+000403     MOVE NewPassword TO RC-OLD-PASSWORD
+000404     MOVE SPACES TO RC-CANDIDATE
+000405     MOVE ZERO TO RC-ATTEMPT-COUNT
+000406     MOVE ZERO TO RC-STRAIGHT-FAILURES
+000407     MOVE ZERO TO RC-FORBIDDEN-FAILURES
+000408     MOVE ZERO TO RC-PAIRS-FAILURES
+000409     IF CheckpointAlreadyWritten
+000410         REWRITE RestartCheckpointRecord
+000411     ELSE
+000412         WRITE RestartCheckpointRecord
+000413         SET CheckpointAlreadyWritten TO TRUE
+000414     END-IF.
+000415
+000416 IncrementThePassword.
+000417     MOVE ZERO TO ZCount
+000418     INSPECT FUNCTION REVERSE(Password(1:PasswordLength))
+000419             TALLYING ZCount FOR LEADING "z"
+000420
+000421     COMPUTE IncPos = PasswordLength - ZCount
+000422     IF IncPos LESS THAN PasswordLength
+000423         COMPUTE FillLength = PasswordLength - IncPos
+000424         MOVE ALL "a" TO Password(IncPos + 1:FillLength)
+000425     END-IF
+000426     COMPUTE NextCharCode = FUNCTION ORD(Password(IncPos:1)) + 1
+000427     MOVE FUNCTION CHAR(NextCharCode) TO Password(IncPos:1)
+000428
+000429     ADD 1 TO AttemptCount
+000430     ADD 1 TO TotalAttemptsThisRun
+000431
+000432     PERFORM CheckPasswordValidity
+000433
+000434     IF PolicyTraceMode EQUALS "Y" AND PasswordIsInvalid
+000435         PERFORM WriteDiagnosticTrace
+000436     END-IF
+000437
+000438     IF FUNCTION MOD(AttemptCount, CheckpointInterval) EQUALS
+000439             ZERO
+000440         PERFORM WriteCheckpoint
+000441     END-IF.
+000442
+000443 WriteDiagnosticTrace.
+000444     MOVE SPACES TO DT-CANDIDATE
+000445     MOVE Password(1:PasswordLength) TO
+000446             DT-CANDIDATE(1:PasswordLength)
+000447     MOVE RejectReason TO DT-REJECT-REASON
+000448     WRITE DiagnosticTraceRecord.
+000449
+000450 CheckPasswordValidity.
+000451     SET PasswordIsValid TO TRUE
+000452     MOVE "N" TO StraightRuleFailed
+000453     MOVE "N" TO ForbiddenRuleFailed
+000454     MOVE "N" TO PairsRuleFailed
+000455     PERFORM CheckStraight
+000456     PERFORM CheckForbiddenCharacters.
+000457     PERFORM CheckPairs.
+000458     PERFORM DetermineRejectReason.
+000459
+000460 DetermineRejectReason.
+000461     MOVE SPACES TO RejectReason
+000462     IF StraightRuleDidFail
+000463         MOVE "CheckStraight" TO RejectReason
+000464     END-IF
+000465     IF ForbiddenRuleDidFail AND RejectReason EQUALS SPACES
+000466         MOVE "CheckForbiddenCharacters" TO RejectReason
+000467     END-IF
+000468     IF PairsRuleDidFail AND RejectReason EQUALS SPACES
+000469         MOVE "CheckPairs" TO RejectReason
+000470     END-IF
+000471     IF RejectReason EQUALS "CheckStraight"
+000472         ADD 1 TO TotalStraightFailures
+000473         ADD 1 TO RotationStraightFailures
+000474     END-IF
+000475     IF RejectReason EQUALS "CheckForbiddenCharacters"
+000476         ADD 1 TO TotalForbiddenFailures
+000477         ADD 1 TO RotationForbiddenFailures
+000478     END-IF
+000479     IF RejectReason EQUALS "CheckPairs"
+000480         ADD 1 TO TotalPairsFailures
+000481         ADD 1 TO RotationPairsFailures
+000482     END-IF.
+000483
+000484 CheckStraight.
+000485     MOVE ZERO TO StraightCount
+000486     PERFORM VARYING Idx FROM 2 BY 1
+000487             UNTIL Idx EQUALS StraightWindowLimit
+000488         INSPECT Password(1:PasswordLength)
+000489                 TALLYING StraightCount
+000490                 FOR ALL Letters(Idx - 1:PolicyStraightWindow)
+000491     END-PERFORM
+000492     IF StraightCount EQUALS ZERO
+000493         SET PasswordIsInvalid TO TRUE
+000494         SET StraightRuleDidFail TO TRUE
+000495     END-IF.
+000496
+000497 CheckPairs.
+000498     MOVE ZERO TO DistinctPairCount
+000499     PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx GREATER THAN 26
+000500         MOVE ZERO TO PairCount
+000501         STRING Letters(Idx:1), Letters(Idx:1) INTO LetterPair
+000502         INSPECT Password(1:PasswordLength) TALLYING PairCount
+000503                 FOR ALL LetterPair
+000504         IF PairCount GREATER THAN ZERO
+000505             ADD 1 TO DistinctPairCount
+000506         END-IF
+000507     END-PERFORM
+000508     IF DistinctPairCount LESS THAN PolicyMinPairs
+000509         SET PasswordIsInvalid TO TRUE
+000510         SET PairsRuleDidFail TO TRUE
+000511     END-IF.
+000512
+000513 CheckForbiddenCharacters.
+000514     MOVE ZERO TO ForbiddenLetterCount
+000515     PERFORM VARYING Idx FROM 1 BY 1
+000516             UNTIL Idx GREATER THAN PolicyBannedCount
+000517         INSPECT Password(1:PasswordLength)
+000518                 TALLYING ForbiddenLetterCount
+000519                 FOR ALL PolicyBannedLetter(Idx)
+000520     END-PERFORM
+000521     IF ForbiddenLetterCount GREATER THAN ZERO
+000522         SET PasswordIsInvalid TO TRUE
+000523         SET ForbiddenRuleDidFail TO TRUE
+000524     END-IF.
+000525
+000526 WriteStatisticsReport.
+000527     IF TotalPasswordsProcessed GREATER THAN ZERO
+000528         COMPUTE AverageAttempts ROUNDED =
+000529                 TotalAttemptsThisRun / TotalPasswordsProcessed
+000530     END-IF
+000531     OPEN OUTPUT StatisticsReportFile
+000532     MOVE "PASSWORDS GENERATED" TO SR-LABEL
+000533     MOVE TotalPasswordsProcessed TO SR-VALUE
+000534     WRITE StatisticsReportRecord
+000535     MOVE "RECORDS REJECTED" TO SR-LABEL
+000536     MOVE TotalRejectedRecords TO SR-VALUE
+000537     WRITE StatisticsReportRecord
+000538     MOVE "TOTAL INCREMENT ATTEMPTS" TO SR-LABEL
+000539     MOVE TotalAttemptsThisRun TO SR-VALUE
+000540     WRITE StatisticsReportRecord
+000541     MOVE "AVERAGE ATTEMPTS PER PASSWORD" TO SR-LABEL
+000542     MOVE AverageAttempts TO SR-VALUE
+000543     WRITE StatisticsReportRecord
+000544     MOVE "STRAIGHT RULE FAILURES" TO SR-LABEL
+000545     MOVE TotalStraightFailures TO SR-VALUE
+000546     WRITE StatisticsReportRecord
+000547     MOVE "FORBIDDEN LETTER RULE FAILURES" TO SR-LABEL
+000548     MOVE TotalForbiddenFailures TO SR-VALUE
+000549     WRITE StatisticsReportRecord
+000550     MOVE "PAIRS RULE FAILURES" TO SR-LABEL
+000551     MOVE TotalPairsFailures TO SR-VALUE
+000552     WRITE StatisticsReportRecord
+000553     CLOSE StatisticsReportFile.
